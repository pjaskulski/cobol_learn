@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  HELLOSUM.
+000300 AUTHOR.      R TOMASZEWSKI.
+000400 INSTALLATION.BRANCH OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.08/08/2026.
+000600 DATE-COMPILED.08/08/2026.
+000700*-----------------------------------------------------------------
+000800* REMARKS.  MONTHLY MANAGEMENT SUMMARY FOR THE HELLO GREETING
+000900*           JOB.  READS THE ACCUMULATED GREETAUD AUDIT TRAIL
+001000*           AND PRODUCES A MONTHLY ROLLUP OF RUN COUNT, TOTAL
+001100*           GREETINGS ISSUED, AND REJECTED/BAD-PARAMETER RUNS
+001200*           ON THE GREETMSR CONTROL-TOTAL REPORT.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY.
+001500*   08/08/2026  RT  INITIAL VERSION.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.  IBM-370.
+002000 OBJECT-COMPUTER.  IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT GREETAUD ASSIGN TO GREETAUD
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS WS-GREETAUD-STATUS.
+002600     SELECT GREETMSR ASSIGN TO GREETMSR
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-GREETMSR-STATUS.
+002900*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  GREETAUD
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY AUDITREC.
+003600*
+003700 FD  GREETMSR
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  GREETMSR-RECORD                 PIC X(132).
+004100*
+004200 WORKING-STORAGE SECTION.
+004300*-----------------------------------------------------------------
+004400* FILE STATUS SWITCHES
+004500*-----------------------------------------------------------------
+004600 01  WS-FILE-STATUSES.
+004700     05  WS-GREETAUD-STATUS      PIC X(02)  VALUE SPACES.
+004800         88  WS-GREETAUD-OK                   VALUE '00'.
+004900     05  WS-GREETMSR-STATUS      PIC X(02)  VALUE SPACES.
+005000         88  WS-GREETMSR-OK                   VALUE '00'.
+005100*-----------------------------------------------------------------
+005200* PROGRAM SWITCHES
+005300*-----------------------------------------------------------------
+005400 01  WS-SWITCHES.
+005500     05  WS-GREETAUD-EOF-SW      PIC X(01)  VALUE 'N'.
+005600         88  WS-GREETAUD-EOF                  VALUE 'Y'.
+005610     05  WS-MONTH-TABLE-FULL-SW  PIC X(01)  VALUE 'N'.
+005620         88  WS-MONTH-TABLE-FULL              VALUE 'Y'.
+005630     05  WS-MONTH-ENTRY-VALID-SW PIC X(01)  VALUE 'Y'.
+005640         88  WS-MONTH-ENTRY-VALID             VALUE 'Y'.
+005650         88  WS-MONTH-ENTRY-INVALID           VALUE 'N'.
+005700*-----------------------------------------------------------------
+005800* RUN FIELDS
+005900*-----------------------------------------------------------------
+006000 01  WS-RUN-FIELDS.
+006100     05  WS-RUN-DATE             PIC 9(08)  VALUE ZEROES.
+006200     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+006300         10  WS-RUN-DATE-CCYY    PIC 9(04).
+006400         10  WS-RUN-DATE-MM      PIC 9(02).
+006500         10  WS-RUN-DATE-DD      PIC 9(02).
+006600     05  WS-RUN-DATE-EDIT        PIC X(10)  VALUE SPACES.
+006700     05  WS-CURRENT-MONTH-KEY    PIC 9(06)  VALUE ZEROES.
+006800     05  WS-MONTH-COUNT          PIC 9(02)  VALUE ZEROES.
+006900     05  WS-GRAND-RUN-COUNT      PIC 9(05)  VALUE ZEROES.
+007000     05  WS-GRAND-GREETING-TOTAL PIC 9(07)  VALUE ZEROES.
+007100     05  WS-GRAND-REJECT-COUNT   PIC 9(05)  VALUE ZEROES.
+007200*-----------------------------------------------------------------
+007300* MONTHLY ROLLUP TABLE - ONE ENTRY PER CALENDAR MONTH (CCYYMM)
+007400* FOUND ON THE AUDIT FILE.  SIZED FOR THREE YEARS OF HISTORY.
+007500*-----------------------------------------------------------------
+007600 01  WS-MONTH-TABLE.
+007700     05  WS-MONTH-ENTRY OCCURS 36 TIMES
+007800             INDEXED BY WS-MONTH-IDX.
+007900         10  WS-MONTH-KEY             PIC 9(06) VALUE ZEROES.
+008000         10  WS-MONTH-RUN-COUNT       PIC 9(04) VALUE ZEROES.
+008100         10  WS-MONTH-GREETING-TOTAL  PIC 9(06) VALUE ZEROES.
+008200         10  WS-MONTH-REJECT-COUNT    PIC 9(04) VALUE ZEROES.
+008300*-----------------------------------------------------------------
+008400* REPORT LAYOUT FIELDS
+008500*-----------------------------------------------------------------
+008600 01  WS-REPORT-LINES.
+008700     05  WS-RPT-HEADER-1.
+008800         10  FILLER              PIC X(10) VALUE 'JOB NAME: '.
+008900         10  WS-RPT-JOB-NAME     PIC X(08) VALUE 'HELLOSUM'.
+009000         10  FILLER              PIC X(10) VALUE SPACES.
+009100         10  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+009200         10  WS-RPT-RUN-DATE     PIC X(10) VALUE SPACES.
+009300         10  FILLER              PIC X(84) VALUE SPACES.
+009400     05  WS-RPT-HEADER-2.
+009500         10  FILLER              PIC X(37)
+009600             VALUE 'HELLO JOB MONTHLY MANAGEMENT SUMMARY'.
+009700         10  FILLER              PIC X(95) VALUE SPACES.
+009800     05  WS-RPT-HEADER-3.
+009900         10  FILLER              PIC X(08) VALUE 'MONTH'.
+010000         10  FILLER              PIC X(05) VALUE SPACES.
+010100         10  FILLER              PIC X(08) VALUE 'RUNS'.
+010200         10  FILLER              PIC X(05) VALUE SPACES.
+010300         10  FILLER              PIC X(16)
+010310             VALUE 'GREETINGS ISSUED'.
+010400         10  FILLER              PIC X(05) VALUE SPACES.
+010500         10  FILLER              PIC X(08) VALUE 'REJECTED'.
+010600         10  FILLER              PIC X(77) VALUE SPACES.
+010700     05  WS-RPT-DETAIL.
+010800         10  WS-RPT-MONTH        PIC X(08) VALUE SPACES.
+010900         10  FILLER              PIC X(05) VALUE SPACES.
+011000         10  WS-RPT-RUNS         PIC ZZZ9.
+011100         10  FILLER              PIC X(09) VALUE SPACES.
+011200         10  WS-RPT-GREETINGS    PIC ZZZ,ZZ9.
+011300         10  FILLER              PIC X(10) VALUE SPACES.
+011400         10  WS-RPT-REJECTED     PIC ZZZ9.
+011500         10  FILLER              PIC X(85) VALUE SPACES.
+011600     05  WS-RPT-TRAILER.
+011700         10  FILLER              PIC X(16)
+011710             VALUE 'GRAND TOTALS -  '.
+011800         10  FILLER              PIC X(06) VALUE 'RUNS: '.
+011900         10  WS-RPT-GT-RUNS      PIC ZZZZ9.
+012000         10  FILLER              PIC X(02) VALUE SPACES.
+012100         10  FILLER              PIC X(11) VALUE 'GREETINGS: '.
+012200         10  WS-RPT-GT-GREETINGS PIC ZZZ,ZZZ,ZZ9.
+012300         10  FILLER              PIC X(02) VALUE SPACES.
+012400         10  FILLER              PIC X(10) VALUE 'REJECTED: '.
+012500         10  WS-RPT-GT-REJECTED  PIC ZZZZ9.
+012600         10  FILLER              PIC X(66) VALUE SPACES.
+012700*
+012800 PROCEDURE DIVISION.
+012900*-----------------------------------------------------------------
+013000* 0000-MAINLINE
+013100*   CONTROLS THE OVERALL FLOW OF THE SUMMARY RUN.
+013200*-----------------------------------------------------------------
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE
+013500         THRU 1000-EXIT.
+013600     PERFORM 2000-BUILD-MONTH-TABLE
+013700         THRU 2000-EXIT
+013800         UNTIL WS-GREETAUD-EOF.
+013900     PERFORM 3000-PRINT-SUMMARY
+014000         THRU 3000-EXIT.
+014100     PERFORM 9000-TERMINATE
+014200         THRU 9000-EXIT.
+014300     STOP RUN.
+014400*
+014500 0000-MAINLINE-EXIT.
+014600     EXIT.
+014700*-----------------------------------------------------------------
+014800* 1000-INITIALIZE
+014900*   OPENS THE AUDIT INPUT AND SUMMARY REPORT OUTPUT FILES AND
+015000*   WRITES THE REPORT HEADING LINES.  EITHER FILE FAILING TO
+015050*   OPEN IS FATAL TO THIS REPORT RUN, SO THE PROGRAM DISPLAYS A
+015060*   MESSAGE AND STOPS RATHER THAN CONTINUING WITH A FILE THAT
+015070*   IS NOT ACTUALLY AVAILABLE.
+015100*-----------------------------------------------------------------
+015200 1000-INITIALIZE.
+015300     OPEN INPUT GREETAUD.
+015310     IF NOT WS-GREETAUD-OK
+015320         DISPLAY "HELLOSUM0002E UNABLE TO OPEN GREETAUD - "
+015330                 "RUN TERMINATED"
+015340         MOVE 16 TO RETURN-CODE
+015350         STOP RUN
+015360     END-IF.
+015400     OPEN OUTPUT GREETMSR.
+015410     IF NOT WS-GREETMSR-OK
+015420         DISPLAY "HELLOSUM0003E UNABLE TO OPEN GREETMSR - "
+015430                 "RUN TERMINATED"
+015440         CLOSE GREETAUD
+015450         MOVE 16 TO RETURN-CODE
+015460         STOP RUN
+015470     END-IF.
+015500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+015600     STRING WS-RUN-DATE-MM   DELIMITED BY SIZE
+015700            '/'              DELIMITED BY SIZE
+015800            WS-RUN-DATE-DD   DELIMITED BY SIZE
+015900            '/'              DELIMITED BY SIZE
+016000            WS-RUN-DATE-CCYY DELIMITED BY SIZE
+016100            INTO WS-RUN-DATE-EDIT
+016200     END-STRING.
+016300     MOVE WS-RUN-DATE-EDIT TO WS-RPT-RUN-DATE.
+016400     WRITE GREETMSR-RECORD FROM WS-RPT-HEADER-1.
+016500     WRITE GREETMSR-RECORD FROM WS-RPT-HEADER-2.
+016600     WRITE GREETMSR-RECORD FROM WS-RPT-HEADER-3.
+016700     PERFORM 2100-READ-AUDIT-RECORD
+016800         THRU 2100-EXIT.
+016900*
+017000 1000-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------------
+017300* 2000-BUILD-MONTH-TABLE
+017400*   ACCUMULATES ONE AUDIT RECORD INTO THE MONTHLY ROLLUP TABLE
+017500*   AND READS THE NEXT AUDIT RECORD.
+017600*-----------------------------------------------------------------
+017700 2000-BUILD-MONTH-TABLE.
+017800     PERFORM 2200-UPDATE-MONTH-ENTRY
+017900         THRU 2200-EXIT.
+018000     PERFORM 2100-READ-AUDIT-RECORD
+018100         THRU 2100-EXIT.
+018200*
+018300 2000-EXIT.
+018400     EXIT.
+018500*-----------------------------------------------------------------
+018600* 2100-READ-AUDIT-RECORD
+018700*   READS ONE ROW FROM THE GREETAUD AUDIT TRAIL.
+018800*-----------------------------------------------------------------
+018900 2100-READ-AUDIT-RECORD.
+019000     READ GREETAUD
+019100         AT END
+019200             SET WS-GREETAUD-EOF TO TRUE
+019300     END-READ.
+019400*
+019500 2100-EXIT.
+019600     EXIT.
+019700*-----------------------------------------------------------------
+019800* 2200-UPDATE-MONTH-ENTRY
+019900*   DERIVES THE CALENDAR MONTH OF THE AUDIT RECORD AND ROLLS
+020000*   ITS COUNTS INTO THE MATCHING MONTH-TABLE ENTRY.
+020100*-----------------------------------------------------------------
+020200 2200-UPDATE-MONTH-ENTRY.
+020300     MOVE AUD-RUN-DATE (1:6) TO WS-CURRENT-MONTH-KEY.
+020400     PERFORM 2300-FIND-MONTH-ENTRY
+020500         THRU 2300-EXIT.
+020510     IF WS-MONTH-ENTRY-VALID
+020600         ADD 1 TO WS-MONTH-RUN-COUNT (WS-MONTH-IDX)
+020700         ADD AUD-GREETING-COUNT
+020710             TO WS-MONTH-GREETING-TOTAL (WS-MONTH-IDX)
+020800         IF AUD-STATUS-REJECTED
+020900             ADD 1 TO WS-MONTH-REJECT-COUNT (WS-MONTH-IDX)
+020950         END-IF
+021000     END-IF.
+021100*
+021200 2200-EXIT.
+021300     EXIT.
+021400*-----------------------------------------------------------------
+021500* 2300-FIND-MONTH-ENTRY
+021600*   LOCATES THE TABLE ENTRY FOR THE CURRENT MONTH KEY, ADDING A
+021700*   NEW ENTRY WHEN THIS IS THE FIRST RECORD SEEN FOR THAT MONTH.
+021800*-----------------------------------------------------------------
+021900 2300-FIND-MONTH-ENTRY.
+022000     SET WS-MONTH-IDX TO 1.
+022050     SET WS-MONTH-ENTRY-VALID TO TRUE.
+022100     SEARCH WS-MONTH-ENTRY
+022200         AT END
+022300             PERFORM 2400-ADD-MONTH-ENTRY
+022400                 THRU 2400-EXIT
+022500         WHEN WS-MONTH-KEY (WS-MONTH-IDX) = WS-CURRENT-MONTH-KEY
+022600             CONTINUE
+022700     END-SEARCH.
+022800*
+022900 2300-EXIT.
+023000     EXIT.
+023100*-----------------------------------------------------------------
+023200* 2400-ADD-MONTH-ENTRY
+023300*   APPENDS A NEW, ZERO-INITIALIZED ENTRY FOR A MONTH NOT YET
+023400*   SEEN ON THE AUDIT FILE.  IF THE TABLE IS ALREADY AT ITS
+023410*   36-MONTH CAPACITY, THE RECORD'S MONTH IS LEFT OUT OF THE
+023420*   ROLLUP AND A ONE-TIME WARNING IS ISSUED RATHER THAN
+023430*   SUBSCRIPTING PAST THE END OF THE TABLE.
+023500*-----------------------------------------------------------------
+023600 2400-ADD-MONTH-ENTRY.
+023610     IF WS-MONTH-COUNT < 36
+023700         ADD 1 TO WS-MONTH-COUNT
+023800         SET WS-MONTH-IDX TO WS-MONTH-COUNT
+023900         MOVE WS-CURRENT-MONTH-KEY TO WS-MONTH-KEY (WS-MONTH-IDX)
+023910     ELSE
+023920         SET WS-MONTH-ENTRY-INVALID TO TRUE
+023930         IF NOT WS-MONTH-TABLE-FULL
+023940             DISPLAY "HELLOSUM0001W MONTH TABLE FULL AT 36 "
+023950                     "ENTRIES - REMAINING AUDIT HISTORY EXCLUDED "
+023960                     "FROM THE ROLLUP"
+023970             SET WS-MONTH-TABLE-FULL TO TRUE
+023980         END-IF
+023990     END-IF.
+024000*
+024100 2400-EXIT.
+024200     EXIT.
+024300*-----------------------------------------------------------------
+024400* 3000-PRINT-SUMMARY
+024500*   PRINTS ONE DETAIL LINE PER MONTH FOUND ON THE AUDIT FILE,
+024600*   IN THE ORDER ENCOUNTERED, AND ACCUMULATES GRAND TOTALS.
+024700*-----------------------------------------------------------------
+024800 3000-PRINT-SUMMARY.
+024900     PERFORM 3100-PRINT-MONTH-LINE
+025000         THRU 3100-EXIT
+025100         VARYING WS-MONTH-IDX FROM 1 BY 1
+025200         UNTIL WS-MONTH-IDX > WS-MONTH-COUNT.
+025300*
+025400 3000-EXIT.
+025500     EXIT.
+025600*-----------------------------------------------------------------
+025700* 3100-PRINT-MONTH-LINE
+025800*   FORMATS AND WRITES ONE MONTHLY DETAIL LINE.
+025900*-----------------------------------------------------------------
+026000 3100-PRINT-MONTH-LINE.
+026100     MOVE SPACES TO WS-RPT-MONTH.
+026200     STRING WS-MONTH-KEY (WS-MONTH-IDX) (1:4) DELIMITED BY SIZE
+026300            '/'                               DELIMITED BY SIZE
+026400            WS-MONTH-KEY (WS-MONTH-IDX) (5:2) DELIMITED BY SIZE
+026500            INTO WS-RPT-MONTH
+026600     END-STRING.
+026700     MOVE WS-MONTH-RUN-COUNT (WS-MONTH-IDX)      TO WS-RPT-RUNS.
+026800     MOVE WS-MONTH-GREETING-TOTAL (WS-MONTH-IDX)
+026810         TO WS-RPT-GREETINGS.
+026900     MOVE WS-MONTH-REJECT-COUNT (WS-MONTH-IDX)
+026910         TO WS-RPT-REJECTED.
+027000     WRITE GREETMSR-RECORD FROM WS-RPT-DETAIL.
+027100     ADD WS-MONTH-RUN-COUNT (WS-MONTH-IDX)
+027110         TO WS-GRAND-RUN-COUNT.
+027200     ADD WS-MONTH-GREETING-TOTAL (WS-MONTH-IDX)
+027210         TO WS-GRAND-GREETING-TOTAL.
+027300     ADD WS-MONTH-REJECT-COUNT (WS-MONTH-IDX)
+027310         TO WS-GRAND-REJECT-COUNT.
+027400*
+027500 3100-EXIT.
+027600     EXIT.
+027700*-----------------------------------------------------------------
+027800* 9000-TERMINATE
+027900*   WRITES THE GRAND-TOTAL TRAILER LINE AND CLOSES THE FILES.
+028000*-----------------------------------------------------------------
+028100 9000-TERMINATE.
+028200     MOVE WS-GRAND-RUN-COUNT      TO WS-RPT-GT-RUNS.
+028300     MOVE WS-GRAND-GREETING-TOTAL TO WS-RPT-GT-GREETINGS.
+028400     MOVE WS-GRAND-REJECT-COUNT   TO WS-RPT-GT-REJECTED.
+028500     WRITE GREETMSR-RECORD FROM WS-RPT-TRAILER.
+028600     CLOSE GREETAUD.
+028700     CLOSE GREETMSR.
+028800*
+028900 9000-EXIT.
+029000     EXIT.
