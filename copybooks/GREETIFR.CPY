@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *   GREETIFR.CPY                                                 *
+      *                                                                *
+      *   RECORD LAYOUT FOR THE GREETIF OUTBOUND INTERFACE FILE.       *
+      *   ONE ROW IS PRODUCED PER GREETED RECIPIENT FOR PICKUP BY      *
+      *   THE TELLER/CICS ONBOARDING SYSTEM.                           *
+      *                                                                *
+      ******************************************************************
+       01  TELLER-INTERFACE-RECORD.
+           05  TIF-RECIPIENT-ID            PIC X(06).
+           05  TIF-RECIPIENT-NAME          PIC X(30).
+           05  TIF-BRANCH-CODE             PIC X(04).
+           05  TIF-LANGUAGE-CODE           PIC X(02).
+           05  TIF-GREETING-TEXT           PIC X(40).
+           05  FILLER                      PIC X(18).
