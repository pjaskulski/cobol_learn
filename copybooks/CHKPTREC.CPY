@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *   CHKPTREC.CPY                                                 *
+      *                                                                *
+      *   RECORD LAYOUT FOR THE GREETCHK CHECKPOINT FILE.  A ROW IS    *
+      *   WRITTEN PERIODICALLY DURING THE GREETING RUN SO AN OPERATOR  *
+      *   CAN RESTART A FAILED STEP MID-STREAM INSTEAD OF REPROCESSING *
+      *   RECIPIENT RECORDS THAT WERE ALREADY GREETED.                 *
+      *                                                                *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-RUN-DATE                PIC 9(08).
+           05  CKP-RUN-TIME                PIC 9(08).
+           05  CKP-LAST-RECORD-COUNT       PIC 9(04).
+           05  CKP-GREETING-COUNT          PIC 9(04).
+           05  FILLER                      PIC X(56).
