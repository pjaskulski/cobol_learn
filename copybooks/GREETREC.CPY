@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *   GREETREC.CPY                                                 *
+      *                                                                *
+      *   RECORD LAYOUT FOR THE GREETIN RECIPIENT FILE.  ONE RECORD    *
+      *   PER TELLER/BRANCH TO BE GREETED DURING THE MORNING           *
+      *   BRANCH-OPENING RUN.                                          *
+      *                                                                *
+      ******************************************************************
+       01  GREETIN-RECORD.
+           05  GR-RECIPIENT-ID             PIC X(06).
+           05  GR-RECIPIENT-NAME           PIC X(30).
+           05  GR-BRANCH-CODE              PIC X(04).
+           05  GR-LANGUAGE-CODE            PIC X(02).
+           05  FILLER                      PIC X(38).
