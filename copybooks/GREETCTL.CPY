@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *   GREETCTL.CPY                                                 *
+      *                                                                *
+      *   RECORD LAYOUT FOR THE GREETCTL CONTROL FILE.  ONE RECORD     *
+      *   SUPPLIES THE NUMBER OF GREETING LINES THE HELLO JOB IS TO    *
+      *   PRODUCE ON THIS RUN, SO OPERATIONS CAN VARY THE RUN VOLUME   *
+      *   WITHOUT A PROGRAM CHANGE.                                    *
+      *                                                                *
+      ******************************************************************
+       01  GREETCTL-RECORD.
+           05  GC-GREETING-COUNT           PIC 9(04).
+           05  FILLER                      PIC X(76).
