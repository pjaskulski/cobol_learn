@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *   AUDITREC.CPY                                                 *
+      *                                                                *
+      *   RECORD LAYOUT FOR THE GREETAUD AUDIT TRAIL FILE.  ONE ROW    *
+      *   IS APPENDED PER EXECUTION OF THE HELLO GREETING JOB SO       *
+      *   OPERATIONS CAN RECONCILE RUN HISTORY WITHOUT DIGGING         *
+      *   THROUGH OLD JOB LOGS.                                        *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE                PIC 9(08).
+           05  AUD-RUN-TIME                PIC 9(08).
+           05  AUD-JOB-NAME                PIC X(08).
+           05  AUD-STEP-NAME               PIC X(08).
+           05  AUD-OPERATOR-ID             PIC X(08).
+           05  AUD-GREETING-COUNT          PIC 9(04).
+           05  AUD-STATUS-CODE             PIC X(01).
+               88  AUD-STATUS-SUCCESS             VALUE 'S'.
+               88  AUD-STATUS-REJECTED            VALUE 'R'.
+           05  FILLER                      PIC X(35).
