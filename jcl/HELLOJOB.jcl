@@ -0,0 +1,34 @@
+//HELLOJOB JOB (ACCT001),'BRANCH GREETING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------*
+//*  HELLOJOB  - OVERNIGHT BRANCH-OPENING GREETING RUN             *
+//*                                                                *
+//*  STEP010   VERIFIES THE GREETIN RECIPIENT FILE FOR TODAY'S     *
+//*            RUN IS PRESENT BEFORE THE GREETING STEP IS LET TO   *
+//*            RUN.                                                *
+//*  STEP020   RUNS THE HELLO GREETING PROGRAM.  BYPASSED IF       *
+//*            STEP010 DID NOT COMPLETE CLEANLY (COND CHECK).      *
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IEFBR14
+//GREETIN  DD  DISP=SHR,DSN=PROD.GREET.GREETIN
+//*
+//STEP020  EXEC PGM=HELLO,COND=(4,GE,STEP010)
+//STEPLIB  DD  DISP=SHR,DSN=PROD.GREET.LOADLIB
+//GREETCTL DD  DISP=SHR,DSN=PROD.GREET.GREETCTL
+//GREETIN  DD  DISP=SHR,DSN=PROD.GREET.GREETIN
+//GREETRPT DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.GREET.GREETRPT.D&LYYMMDD,
+//             DCB=(RECFM=FB,LRECL=132),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GREETAUD DD  DISP=MOD,DSN=PROD.GREET.GREETAUD,
+//             DCB=(RECFM=FB,LRECL=80),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GREETCHK DD  DISP=MOD,DSN=PROD.GREET.GREETCHK,
+//             DCB=(RECFM=FB,LRECL=80),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GREETIF  DD  DISP=MOD,DSN=PROD.GREET.GREETIF,
+//             DCB=(RECFM=FB,LRECL=100),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
