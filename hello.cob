@@ -1,10 +1,633 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. hello.
-           PROCEDURE DIVISION.
-           Begin.
-              DISPLAY "Hello World!".
-              PERFORM DisplayGreeting 10 TIMES.
-              STOP RUN.       
-           
-           DisplayGreeting.
-              DISPLAY "Greetings from COBOL".
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  HELLO.
+000300 AUTHOR.      R TOMASZEWSKI.
+000400 INSTALLATION.BRANCH OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.08/08/2026.
+000600 DATE-COMPILED.08/08/2026.
+000700*-----------------------------------------------------------------
+000800* REMARKS.  MORNING BRANCH-OPENING GREETING STEP.  PRINTS A
+000900*           RUN OF GREETING LINES.  THE NUMBER OF LINES PRODUCED
+001000*           IS DRIVEN BY THE GREETCTL CONTROL FILE (OR BY THE
+001100*           PARM PASSED AT EXEC TIME) SO OPERATIONS CAN CHANGE
+001200*           THE RUN VOLUME WITHOUT A PROGRAM CHANGE.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY.
+001500*   08/08/2026  RT  INITIAL VERSION - HELLO WORLD.
+001600*   08/08/2026  RT  LOOP COUNT NOW DRIVEN BY GREETCTL CONTROL
+001700*                   FILE / EXEC PARM INSTEAD OF A HARDCODED
+001800*                   LITERAL.
+001810*   08/08/2026  RT  GREETING TEXT NOW BUILT FROM THE GREETIN
+001820*                   RECIPIENT FILE (ID/NAME/BRANCH) INSTEAD OF
+001830*                   A FIXED LITERAL.
+001840*   08/08/2026  RT  GREETINGS NOW ALSO WRITTEN TO THE GREETRPT
+001850*                   HEADERED REPORT FILE FOR PRINT/ARCHIVE.
+001860*   08/08/2026  RT  ADDED AN AUDIT TRAIL ROW ON GREETAUD FOR
+001870*                   EVERY EXECUTION OF THIS JOB.
+001880*   08/08/2026  RT  ADDED GREETCHK CHECKPOINT/RESTART SUPPORT
+001890*                   SO A MID-RUN ABEND CAN BE RESTARTED WITHOUT
+001891*                   REPROCESSING COMPLETED RECIPIENTS.
+001892*   08/08/2026  RT  GREETING COUNT IS NOW VALIDATED (NUMERIC,
+001893*                   1-9999) BEFORE PROCESSING BEGINS; A BAD
+001894*                   VALUE IS REJECTED WITH A NON-ZERO RETURN
+001895*                   CODE INSTEAD OF AN UNCONTROLLED ABEND.
+001896*   08/08/2026  RT  GREETING TEXT IS NOW LOOKED UP BY THE
+001897*                   LANGUAGE CODE ON THE GREETIN RECORD SO
+001898*                   BRANCHES IN OTHER REGIONS GET THE RIGHT
+001899*                   LANGUAGE GREETING.
+001901*   08/08/2026  RT  EACH GREETING NOW ALSO FEEDS THE GREETIF
+001902*                   OUTBOUND TELLER-SYSTEM INTERFACE FILE, WITH
+001903*                   A GREETIN/GREETIF COUNT RECONCILIATION AT
+001904*                   THE END OF THE RUN.
+001900*-----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.  IBM-370.
+002300 OBJECT-COMPUTER.  IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT GREETCTL ASSIGN TO GREETCTL
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-GREETCTL-STATUS.
+002810     SELECT GREETIN ASSIGN TO GREETIN
+002820         ORGANIZATION IS SEQUENTIAL
+002830         FILE STATUS IS WS-GREETIN-STATUS.
+002840     SELECT GREETRPT ASSIGN TO GREETRPT
+002850         ORGANIZATION IS SEQUENTIAL
+002860         FILE STATUS IS WS-GREETRPT-STATUS.
+002870     SELECT GREETAUD ASSIGN TO GREETAUD
+002880         ORGANIZATION IS SEQUENTIAL
+002890         FILE STATUS IS WS-GREETAUD-STATUS.
+002892     SELECT GREETCHK ASSIGN TO GREETCHK
+002894         ORGANIZATION IS SEQUENTIAL
+002896         FILE STATUS IS WS-GREETCHK-STATUS.
+002897     SELECT GREETIF ASSIGN TO GREETIF
+002898         ORGANIZATION IS SEQUENTIAL
+002899         FILE STATUS IS WS-GREETIF-STATUS.
+002900*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  GREETCTL
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY GREETCTL.
+003510*
+003520 FD  GREETIN
+003530     RECORDING MODE IS F
+003540     LABEL RECORDS ARE STANDARD.
+003550 COPY GREETREC.
+003560*
+003570 FD  GREETRPT
+003580     RECORDING MODE IS F
+003590     LABEL RECORDS ARE STANDARD.
+003591 01  GREETRPT-RECORD                PIC X(132).
+003592*
+003593 FD  GREETAUD
+003594     RECORDING MODE IS F
+003595     LABEL RECORDS ARE STANDARD.
+003596 COPY AUDITREC.
+003597*
+003601 FD  GREETCHK
+003602     RECORDING MODE IS F
+003603     LABEL RECORDS ARE STANDARD.
+003604 COPY CHKPTREC.
+003605*
+003606 FD  GREETIF
+003607     RECORDING MODE IS F
+003608     LABEL RECORDS ARE STANDARD.
+003609 COPY GREETIFR.
+003610*
+003700 WORKING-STORAGE SECTION.
+003800*-----------------------------------------------------------------
+003900* FILE STATUS SWITCHES
+004000*-----------------------------------------------------------------
+004100 01  WS-FILE-STATUSES.
+004200     05  WS-GREETCTL-STATUS      PIC X(02)  VALUE SPACES.
+004300         88  WS-GREETCTL-OK                 VALUE '00'.
+004400         88  WS-GREETCTL-NOT-FOUND          VALUE '35'.
+004410     05  WS-GREETIN-STATUS       PIC X(02)  VALUE SPACES.
+004420         88  WS-GREETIN-OK                  VALUE '00'.
+004430         88  WS-GREETIN-AT-END               VALUE '10'.
+004440     05  WS-GREETRPT-STATUS      PIC X(02)  VALUE SPACES.
+004450         88  WS-GREETRPT-OK                  VALUE '00'.
+004460     05  WS-GREETAUD-STATUS      PIC X(02)  VALUE SPACES.
+004470         88  WS-GREETAUD-OK                   VALUE '00'.
+004480     05  WS-GREETCHK-STATUS      PIC X(02)  VALUE SPACES.
+004490         88  WS-GREETCHK-OK                   VALUE '00'.
+004495     05  WS-GREETIF-STATUS       PIC X(02)  VALUE SPACES.
+004496         88  WS-GREETIF-OK                    VALUE '00'.
+004500*-----------------------------------------------------------------
+004510* PROGRAM SWITCHES
+004520*-----------------------------------------------------------------
+004530 01  WS-SWITCHES.
+004540     05  WS-GREETIN-EOF-SW       PIC X(01)  VALUE 'N'.
+004550         88  WS-GREETIN-EOF                  VALUE 'Y'.
+004560     05  WS-GREETCHK-EOF-SW      PIC X(01)  VALUE 'N'.
+004570         88  WS-GREETCHK-EOF                  VALUE 'Y'.
+004580     05  WS-RUN-REJECTED-SW      PIC X(01)  VALUE 'N'.
+004590         88  WS-RUN-REJECTED                  VALUE 'Y'.
+004600*-----------------------------------------------------------------
+004700* RUN CONTROL FIELDS
+004800*-----------------------------------------------------------------
+004800 01  WS-RUN-FIELDS.
+004900     05  WS-GREETING-COUNT       PIC 9(04)  VALUE ZEROES.
+005000     05  WS-GREETING-TALLY       PIC 9(04)  VALUE ZEROES.
+005005     05  WS-RUN-DETAIL-COUNT     PIC 9(04)  VALUE ZEROES.
+005100     05  WS-PARM-LENGTH          PIC 9(04)  VALUE ZEROES.
+005101     05  WS-PARM-START           PIC 9(02)  VALUE ZEROES.
+005110     05  WS-GREETING-LINE        PIC X(80)  VALUE SPACES.
+005120     05  WS-RUN-DATE             PIC 9(08)  VALUE ZEROES.
+005130     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+005140         10  WS-RUN-DATE-CCYY    PIC 9(04).
+005150         10  WS-RUN-DATE-MM      PIC 9(02).
+005160         10  WS-RUN-DATE-DD      PIC 9(02).
+005170     05  WS-RUN-DATE-EDIT        PIC X(10)  VALUE SPACES.
+005172     05  WS-RUN-TIME             PIC 9(08)  VALUE ZEROES.
+005174     05  WS-OPERATOR-ID          PIC X(08)  VALUE SPACES.
+005175     05  WS-RESTART-COUNT        PIC 9(04)  VALUE ZEROES.
+005176     05  WS-CHECKPOINT-INTERVAL  PIC 9(02)  VALUE 5.
+005177     05  WS-CHECKPOINT-QUOTIENT  PIC 9(04)  VALUE ZEROES.
+005178     05  WS-CHECKPOINT-REMAINDER PIC 9(02)  VALUE ZEROES.
+005179     05  WS-COUNT-EDIT           PIC X(04)  VALUE ZEROES.
+005180     05  WS-GREETIN-READ-COUNT   PIC 9(04)  VALUE ZEROES.
+005181     05  WS-GREETIF-WRITE-COUNT  PIC 9(04)  VALUE ZEROES.
+005183     05  WS-GREETING-TEXT        PIC X(40)  VALUE SPACES.
+005182*-----------------------------------------------------------------
+005183* GREETING TEXT TABLE - ONE ENTRY PER SUPPORTED LANGUAGE CODE.
+005184* DEFAULTS TO ENGLISH WHEN A RECIPIENT'S CODE IS NOT FOUND.
+005185*-----------------------------------------------------------------
+005186 01  WS-GREETING-TABLE-VALUES.
+005187     05  FILLER                  PIC X(42)
+005188         VALUE 'ENGOOD MORNING                            '.
+005189     05  FILLER                  PIC X(42)
+005191         VALUE 'ESBUENOS DIAS                             '.
+005192     05  FILLER                  PIC X(42)
+005193         VALUE 'FRBONJOUR                                 '.
+005194     05  FILLER                  PIC X(42)
+005195         VALUE 'DEGUTEN MORGEN                            '.
+005196 01  WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-VALUES.
+005197     05  WS-GREETING-ENTRY OCCURS 4 TIMES
+005198             INDEXED BY WS-GREETING-IDX.
+005199         10  WS-GREETING-LANG-CODE   PIC X(02).
+005201         10  WS-GREETING-LANG-TEXT   PIC X(40).
+005202*-----------------------------------------------------------------
+005190* REPORT LAYOUT FIELDS
+005200*-----------------------------------------------------------------
+005210 01  WS-REPORT-LINES.
+005220     05  WS-RPT-HEADER-1.
+005230         10  FILLER              PIC X(10) VALUE 'JOB NAME: '.
+005240         10  WS-RPT-JOB-NAME     PIC X(08) VALUE 'HELLOJOB'.
+005250         10  FILLER              PIC X(10) VALUE SPACES.
+005260         10  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+005270         10  WS-RPT-RUN-DATE     PIC X(10) VALUE SPACES.
+005280         10  FILLER              PIC X(84) VALUE SPACES.
+005290     05  WS-RPT-HEADER-2.
+005300         10  FILLER              PIC X(22)
+005310             VALUE 'BRANCH GREETING REPORT'.
+005320         10  FILLER              PIC X(110) VALUE SPACES.
+005330     05  WS-RPT-DETAIL.
+005340         10  FILLER              PIC X(02) VALUE SPACES.
+005350         10  WS-RPT-DETAIL-TEXT  PIC X(80) VALUE SPACES.
+005360         10  FILLER              PIC X(50) VALUE SPACES.
+005370     05  WS-RPT-TRAILER.
+005380         10  FILLER              PIC X(18)
+005390             VALUE 'TOTAL GREETINGS: '.
+005400         10  WS-RPT-TOTAL        PIC ZZZ9.
+005410         10  FILLER              PIC X(110) VALUE SPACES.
+005420*
+005300 LINKAGE SECTION.
+005400 01  LK-PARM-AREA.
+005500     05  LK-PARM-LENGTH          PIC S9(04) COMP.
+005600     05  LK-PARM-TEXT            PIC X(04).
+005700*
+005800 PROCEDURE DIVISION USING LK-PARM-AREA.
+005900*-----------------------------------------------------------------
+006000* 0000-MAINLINE
+006100*   CONTROLS THE OVERALL FLOW OF THE GREETING RUN.
+006200*-----------------------------------------------------------------
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-EXIT.
+006550     PERFORM 2000-VALIDATE-COUNT
+006560         THRU 2000-EXIT.
+006570     IF NOT WS-RUN-REJECTED
+006600         PERFORM 3000-PROCESS-GREETINGS
+006700             THRU 3000-EXIT
+006710         PERFORM 6000-RECONCILE-COUNTS
+006711             THRU 6000-EXIT
+006712     END-IF.
+006720     PERFORM 7000-TERMINATE
+006730         THRU 7000-EXIT.
+006800     STOP RUN.
+006900*
+007000 0000-MAINLINE-EXIT.
+007100     EXIT.
+007200*-----------------------------------------------------------------
+007300* 1000-INITIALIZE
+007400*   DETERMINES HOW MANY GREETING LINES TO PRODUCE THIS RUN.
+007500*   THE EXEC-TIME PARM TAKES PRECEDENCE; IF NO PARM WAS
+007600*   SUPPLIED, THE COUNT IS READ FROM THE GREETCTL CONTROL FILE.
+007700*-----------------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     DISPLAY "HELLO WORLD!".
+008000     MOVE LK-PARM-LENGTH TO WS-PARM-LENGTH.
+008100     IF WS-PARM-LENGTH > 0
+008110         IF WS-PARM-LENGTH > 4
+008120             MOVE 4 TO WS-PARM-LENGTH
+008130         END-IF
+008140         MOVE ZEROES TO WS-COUNT-EDIT
+008150         COMPUTE WS-PARM-START = 5 - WS-PARM-LENGTH
+008160         MOVE LK-PARM-TEXT (1:WS-PARM-LENGTH)
+008170             TO WS-COUNT-EDIT (WS-PARM-START:WS-PARM-LENGTH)
+008200     ELSE
+008300         PERFORM 1100-READ-GREETCTL
+008400             THRU 1100-EXIT
+008600     END-IF.
+008605     PERFORM 1400-READ-CHECKPOINT
+008606         THRU 1400-EXIT.
+008607     PERFORM 1200-OPEN-REPORT
+008608         THRU 1200-EXIT.
+008650     PERFORM 1500-OPEN-INTERFACE
+008660         THRU 1500-EXIT.
+008700*
+008800 1000-EXIT.
+008900     EXIT.
+008910*-----------------------------------------------------------------
+008920* 1200-OPEN-REPORT
+008930*   OPENS THE GREETRPT REPORT FILE AND WRITES ITS HEADER LINES
+008940*   (RUN DATE AND JOB NAME) BEFORE ANY DETAIL LINES ARE WRITTEN.
+008942*   A RESTARTED RUN (WS-RESTART-COUNT > 0) OPENS FOR EXTEND SO
+008944*   THE PRIOR ATTEMPT'S ARCHIVED OUTPUT IS NOT LOST, AND WRITES
+008946*   ITS OWN HEADER/TRAILER AROUND ONLY THE DETAIL LINES PRODUCED
+008948*   THIS RUN, KEPT IN WS-RUN-DETAIL-COUNT RATHER THAN THE
+008949*   CUMULATIVE WS-GREETING-TALLY, SO THE TRAILER TOTAL ALWAYS
+008949*   MATCHES THE DETAIL LINES ACTUALLY PRESENT SINCE THAT OPEN.
+008950*-----------------------------------------------------------------
+008960 1200-OPEN-REPORT.
+008962     IF WS-RESTART-COUNT > 0
+008964         OPEN EXTEND GREETRPT
+008966         IF NOT WS-GREETRPT-OK
+008968             CLOSE GREETRPT
+008970             OPEN OUTPUT GREETRPT
+008972         END-IF
+008974     ELSE
+008976         OPEN OUTPUT GREETRPT
+008978     END-IF.
+008975     ACCEPT WS-RUN-TIME FROM TIME.
+008977     MOVE 'BATCH' TO WS-OPERATOR-ID.
+008981     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008990     STRING WS-RUN-DATE-MM   DELIMITED BY SIZE
+009000            '/'              DELIMITED BY SIZE
+009010            WS-RUN-DATE-DD   DELIMITED BY SIZE
+009020            '/'              DELIMITED BY SIZE
+009030            WS-RUN-DATE-CCYY DELIMITED BY SIZE
+009040            INTO WS-RUN-DATE-EDIT
+009050     END-STRING.
+009060     MOVE WS-RUN-DATE-EDIT TO WS-RPT-RUN-DATE.
+009062     IF WS-GREETRPT-OK
+009070         WRITE GREETRPT-RECORD FROM WS-RPT-HEADER-1
+009080         WRITE GREETRPT-RECORD FROM WS-RPT-HEADER-2
+009082     ELSE
+009084         DISPLAY "HELLO0004E UNABLE TO OPEN GREETRPT - "
+009086                 "RUN REJECTED"
+009088         SET WS-RUN-REJECTED TO TRUE
+009089         MOVE 12 TO RETURN-CODE
+009090     END-IF.
+009100 1200-EXIT.
+009110     EXIT.
+009120*-----------------------------------------------------------------
+009130* 1400-READ-CHECKPOINT
+009140*   LOOKS FOR A CHECKPOINT LEFT BY A PRIOR, INCOMPLETE RUN OF
+009150*   THIS JOB.  IF ONE IS FOUND, THE HIGHEST RECORD COUNT
+009160*   CHECKPOINTED BECOMES THE RESTART POINT SO ALREADY-GREETED
+009170*   RECIPIENTS ARE NOT REPROCESSED.  THE FILE IS THEN REOPENED
+009180*   FOR EXTEND SO THIS RUN CAN APPEND ITS OWN CHECKPOINTS.
+009190*-----------------------------------------------------------------
+009200 1400-READ-CHECKPOINT.
+009210     OPEN INPUT GREETCHK.
+009220     IF WS-GREETCHK-OK
+009230         PERFORM 1410-READ-NEXT-CHECKPOINT
+009240             THRU 1410-EXIT
+009250             UNTIL WS-GREETCHK-EOF
+009260         CLOSE GREETCHK
+009270     END-IF.
+009280     OPEN EXTEND GREETCHK.
+009290     IF NOT WS-GREETCHK-OK
+009300         CLOSE GREETCHK
+009310         OPEN OUTPUT GREETCHK
+009320     END-IF.
+009330*
+009340 1400-EXIT.
+009350     EXIT.
+009360*-----------------------------------------------------------------
+009370* 1410-READ-NEXT-CHECKPOINT
+009380*   READS ONE CHECKPOINT ROW; THE LAST ONE READ BEFORE END OF
+009390*   FILE HOLDS THE RESTART POINT.
+009400*-----------------------------------------------------------------
+009410 1410-READ-NEXT-CHECKPOINT.
+009420     READ GREETCHK
+009430         AT END
+009440             SET WS-GREETCHK-EOF TO TRUE
+009450         NOT AT END
+009460             MOVE CKP-LAST-RECORD-COUNT TO WS-RESTART-COUNT
+009470     END-READ.
+009480*
+009490 1410-EXIT.
+009500     EXIT.
+009510*-----------------------------------------------------------------
+009520* 1500-OPEN-INTERFACE
+009530*   OPENS THE GREETIF OUTBOUND TELLER-SYSTEM INTERFACE FILE FOR
+009540*   EXTEND SO SUCCESSIVE RUNS ACCUMULATE INTERFACE RECORDS FOR
+009550*   DOWNSTREAM PICKUP.
+009560*-----------------------------------------------------------------
+009570 1500-OPEN-INTERFACE.
+009580     OPEN EXTEND GREETIF.
+009590     IF NOT WS-GREETIF-OK
+009600         CLOSE GREETIF
+009610         OPEN OUTPUT GREETIF
+009620     END-IF.
+009630*
+009640 1500-EXIT.
+009650     EXIT.
+009000*-----------------------------------------------------------------
+009100* 1100-READ-GREETCTL
+009200*   READS THE ONE CONTROL RECORD FROM GREETCTL.  IF THE FILE
+009300*   IS NOT PRESENT, THE ORIGINAL DEFAULT OF 10 GREETING LINES
+009400*   IS USED SO THE STEP STILL RUNS.
+009500*-----------------------------------------------------------------
+009600 1100-READ-GREETCTL.
+009700     OPEN INPUT GREETCTL.
+009800     IF WS-GREETCTL-OK
+009900         READ GREETCTL
+010000             AT END
+010100                 MOVE 10 TO GC-GREETING-COUNT
+010200         END-READ
+010300         MOVE GC-GREETING-COUNT TO WS-COUNT-EDIT
+010400         CLOSE GREETCTL
+010500     ELSE
+010600         MOVE '0010' TO WS-COUNT-EDIT
+010700     END-IF.
+011000*
+011100 1100-EXIT.
+011200     EXIT.
+011290*-----------------------------------------------------------------
+011291* 2000-VALIDATE-COUNT
+011292*   CONFIRMS THE GREETING COUNT OBTAINED DURING INITIALIZATION
+011293*   IS NUMERIC AND WITHIN THE ALLOWED RANGE OF 1 THROUGH 9999
+011294*   BEFORE ANY GREETING PROCESSING IS ATTEMPTED.  THE UPPER BOUND
+011294*   OF 9999 IS ENFORCED STRUCTURALLY BY THE PIC 9(04) WIDTH OF
+011294*   WS-GREETING-COUNT (AND OF GC-GREETING-COUNT/LK-PARM-TEXT
+011294*   UPSTREAM OF IT) RATHER THAN BY AN EXPLICIT COMPARISON, SINCE
+011294*   A MOVE INTO A 4-DIGIT FIELD CAN NEVER LEAVE A VALUE ABOVE 9999
+011294*   TO TEST FOR.
+011295*-----------------------------------------------------------------
+011296 2000-VALIDATE-COUNT.
+011297     IF WS-COUNT-EDIT IS NOT NUMERIC
+011298         PERFORM 2900-REJECT-RUN
+011299             THRU 2900-EXIT
+011300     ELSE
+011301         MOVE WS-COUNT-EDIT TO WS-GREETING-COUNT
+011302         IF WS-GREETING-COUNT < 1
+011304             PERFORM 2900-REJECT-RUN
+011305                 THRU 2900-EXIT
+011306         END-IF
+011307     END-IF.
+011308*
+011309 2000-EXIT.
+011310     EXIT.
+011311*-----------------------------------------------------------------
+011312* 2900-REJECT-RUN
+011313*   ISSUES A REJECTION MESSAGE AND SETS A NON-ZERO RETURN CODE
+011314*   FOR THE JOB SCHEDULER WHEN THE GREETING COUNT IS INVALID.
+011315*-----------------------------------------------------------------
+011316 2900-REJECT-RUN.
+011317     DISPLAY "HELLO0001E INVALID GREETING COUNT - "
+011318             "MUST BE NUMERIC, 1-9999 - RUN REJECTED".
+011319     SET WS-RUN-REJECTED TO TRUE.
+011320     IF RETURN-CODE < 8
+011321         MOVE 8 TO RETURN-CODE
+011322     END-IF.
+011321*
+011322 2900-EXIT.
+011323     EXIT.
+011300*-----------------------------------------------------------------
+011400* 3000-PROCESS-GREETINGS
+011500*   DRIVES THE GREETING LOOP FOR THE NUMBER OF LINES DETERMINED
+011600*   DURING INITIALIZATION, ONE GREETIN RECIPIENT RECORD PER
+011700*   GREETING, UNTIL THE COUNT IS SATISFIED OR GREETIN IS
+011710*   EXHAUSTED, WHICHEVER COMES FIRST.
+011800 3000-PROCESS-GREETINGS.
+011810     OPEN INPUT GREETIN.
+011815     IF WS-GREETIN-OK
+011820         IF WS-RESTART-COUNT > 0
+011830             MOVE WS-RESTART-COUNT TO WS-GREETING-TALLY
+011840             PERFORM 3100-SKIP-PROCESSED-RECORD
+011850                 THRU 3100-EXIT
+011860                 WS-RESTART-COUNT TIMES
+011870         END-IF
+011900         PERFORM 4000-DISPLAY-GREETING
+012000             THRU 4000-EXIT
+012010             UNTIL WS-GREETING-TALLY = WS-GREETING-COUNT
+012020                OR WS-GREETIN-EOF
+012030         CLOSE GREETIN
+012035     ELSE
+012040         DISPLAY "HELLO0002E UNABLE TO OPEN GREETIN - "
+012045                 "RUN REJECTED"
+012050         SET WS-RUN-REJECTED TO TRUE
+012055         IF RETURN-CODE < 12
+012060             MOVE 12 TO RETURN-CODE
+012065         END-IF
+012070     END-IF.
+012200*
+012300 3000-EXIT.
+012400     EXIT.
+012410*-----------------------------------------------------------------
+012420* 3100-SKIP-PROCESSED-RECORD
+012430*   DISCARDS ONE GREETIN RECORD THAT WAS ALREADY GREETED IN A
+012440*   PRIOR RUN, ACCORDING TO THE LAST CHECKPOINT FOUND.
+012450*-----------------------------------------------------------------
+012460 3100-SKIP-PROCESSED-RECORD.
+012470     READ GREETIN
+012480         AT END
+012490             SET WS-GREETIN-EOF TO TRUE
+012500     END-READ.
+012510*
+012520 3100-EXIT.
+012530     EXIT.
+012500*-----------------------------------------------------------------
+012600* 4000-DISPLAY-GREETING
+012700*   READS ONE GREETIN RECIPIENT RECORD AND PRODUCES ITS
+012710*   PERSONALIZED GREETING LINE.
+012800*-----------------------------------------------------------------
+012900 4000-DISPLAY-GREETING.
+012910     READ GREETIN
+012920         AT END
+012930             SET WS-GREETIN-EOF TO TRUE
+012940     END-READ.
+012950     IF NOT WS-GREETIN-EOF
+012952         ADD 1 TO WS-GREETIN-READ-COUNT
+012955         PERFORM 4200-LOOKUP-GREETING-TEXT
+012956             THRU 4200-EXIT
+012958         MOVE SPACES TO WS-GREETING-LINE
+012960         STRING WS-GREETING-TEXT DELIMITED BY '  '
+012970                ', ' DELIMITED BY SIZE
+012971                GR-RECIPIENT-NAME DELIMITED BY '  '
+012980                ' - BRANCH ' DELIMITED BY SIZE
+012990                GR-BRANCH-CODE DELIMITED BY SIZE
+013000                INTO WS-GREETING-LINE
+013010         END-STRING
+013020         DISPLAY WS-GREETING-LINE
+013021         MOVE WS-GREETING-LINE TO WS-RPT-DETAIL-TEXT
+013022         IF WS-GREETRPT-OK
+013023             WRITE GREETRPT-RECORD FROM WS-RPT-DETAIL
+013024             ADD 1 TO WS-RUN-DETAIL-COUNT
+013025         END-IF
+013027         PERFORM 4300-WRITE-INTERFACE-RECORD
+013028             THRU 4300-EXIT
+013030         ADD 1 TO WS-GREETING-TALLY
+013032         DIVIDE WS-GREETING-TALLY BY WS-CHECKPOINT-INTERVAL
+013034             GIVING WS-CHECKPOINT-QUOTIENT
+013036             REMAINDER WS-CHECKPOINT-REMAINDER
+013038         IF WS-CHECKPOINT-REMAINDER = ZEROES
+013039             PERFORM 4100-WRITE-CHECKPOINT
+013041                 THRU 4100-EXIT
+013042         END-IF
+013040     END-IF.
+013100*
+013300 4000-EXIT.
+013400     EXIT.
+013420*-----------------------------------------------------------------
+013440* 4100-WRITE-CHECKPOINT
+013460*   RECORDS THE CURRENT RECORD POINTER ON GREETCHK SO A RESTART
+013480*   CAN RESUME FROM HERE INSTEAD OF FROM THE FIRST RECIPIENT.
+013500*-----------------------------------------------------------------
+013520 4100-WRITE-CHECKPOINT.
+013540     MOVE WS-RUN-DATE       TO CKP-RUN-DATE.
+013560     MOVE WS-RUN-TIME       TO CKP-RUN-TIME.
+013580     MOVE WS-GREETING-TALLY TO CKP-LAST-RECORD-COUNT.
+013600     MOVE WS-GREETING-TALLY TO CKP-GREETING-COUNT.
+013620     WRITE CHECKPOINT-RECORD.
+013640*
+013660 4100-EXIT.
+013680     EXIT.
+013700*-----------------------------------------------------------------
+013710* 4200-LOOKUP-GREETING-TEXT
+013720*   LOOKS UP THE GREETING TEXT FOR THE RECIPIENT'S LANGUAGE
+013730*   CODE.  DEFAULTS TO ENGLISH WHEN THE CODE IS BLANK OR NOT
+013740*   FOUND IN THE TABLE.
+013750*-----------------------------------------------------------------
+013760 4200-LOOKUP-GREETING-TEXT.
+013770     SET WS-GREETING-IDX TO 1.
+013780     SEARCH WS-GREETING-ENTRY
+013790         AT END
+013800             MOVE WS-GREETING-LANG-TEXT (1) TO WS-GREETING-TEXT
+013810         WHEN WS-GREETING-LANG-CODE (WS-GREETING-IDX)
+013820                 = GR-LANGUAGE-CODE
+013830             MOVE WS-GREETING-LANG-TEXT (WS-GREETING-IDX)
+013840                 TO WS-GREETING-TEXT
+013850     END-SEARCH.
+013860*
+013870 4200-EXIT.
+013880     EXIT.
+013890*-----------------------------------------------------------------
+013900* 4300-WRITE-INTERFACE-RECORD
+013910*   WRITES ONE ROW TO GREETIF FOR THE TELLER/CICS ONBOARDING
+013920*   SYSTEM TO PICK UP.
+013930*-----------------------------------------------------------------
+013940 4300-WRITE-INTERFACE-RECORD.
+013950     MOVE GR-RECIPIENT-ID   TO TIF-RECIPIENT-ID.
+013960     MOVE GR-RECIPIENT-NAME TO TIF-RECIPIENT-NAME.
+013970     MOVE GR-BRANCH-CODE    TO TIF-BRANCH-CODE.
+013980     MOVE GR-LANGUAGE-CODE  TO TIF-LANGUAGE-CODE.
+013990     MOVE WS-GREETING-TEXT  TO TIF-GREETING-TEXT.
+014000     WRITE TELLER-INTERFACE-RECORD.
+014005     IF WS-GREETIF-OK
+014010         ADD 1 TO WS-GREETIF-WRITE-COUNT
+014015     END-IF.
+014020*
+014030 4300-EXIT.
+014040     EXIT.
+014050*-----------------------------------------------------------------
+014060* 6000-RECONCILE-COUNTS
+014070*   COMPARES THE NUMBER OF GREETIN RECORDS READ AGAINST THE
+014080*   NUMBER OF RECORDS WRITTEN TO GREETIF AND FLAGS A WARNING
+014090*   IF THEY DO NOT MATCH.
+014095*-----------------------------------------------------------------
+014100 6000-RECONCILE-COUNTS.
+014105     IF WS-GREETIN-READ-COUNT NOT = WS-GREETIF-WRITE-COUNT
+014110         DISPLAY "HELLO0003W GREETIN/GREETIF COUNT MISMATCH - "
+014115                 "READ=" WS-GREETIN-READ-COUNT
+014120                 " INTERFACE=" WS-GREETIF-WRITE-COUNT
+014125         IF RETURN-CODE < 4
+014130             MOVE 4 TO RETURN-CODE
+014135         END-IF
+014140     END-IF.
+014145*
+014150 6000-EXIT.
+014155     EXIT.
+013500*-----------------------------------------------------------------
+013600* 7000-TERMINATE
+013700*   WRITES THE REPORT TRAILER LINE (SKIPPED IF GREETRPT COULD NOT
+013702*   BE OPENED), CLOSES THE GREETRPT REPORT FILE, AND CLEARS
+013705*   GREETCHK WHEN THIS RUN FINISHED THE FULL COUNT OR RAN OUT OF
+013710*   RECIPIENTS ON ITS OWN, SO TOMORROW'S RUN STARTS AT TALLY ZERO
+013715*   INSTEAD OF TREATING A NORMAL COMPLETION AS AN INCOMPLETE ONE
+013720*   TO BE RESTARTED.
+013900*-----------------------------------------------------------------
+014000 7000-TERMINATE.
+014100     IF WS-GREETRPT-OK
+014150         MOVE WS-RUN-DETAIL-COUNT TO WS-RPT-TOTAL
+014200         WRITE GREETRPT-RECORD FROM WS-RPT-TRAILER
+014250         CLOSE GREETRPT
+014260     END-IF.
+014305     CLOSE GREETCHK.
+014306     IF NOT WS-RUN-REJECTED
+014307         PERFORM 7050-CLEAR-CHECKPOINT
+014308             THRU 7050-EXIT
+014309     END-IF.
+014311     CLOSE GREETIF.
+014310     PERFORM 7100-WRITE-AUDIT-RECORD
+014320         THRU 7100-EXIT.
+014400*
+014500 7000-EXIT.
+014600     EXIT.
+014610*-----------------------------------------------------------------
+014620* 7050-CLEAR-CHECKPOINT
+014630*   REOPENS GREETCHK FOR OUTPUT TO TRUNCATE IT TO EMPTY NOW THAT
+014640*   THIS RUN HAS FINISHED NORMALLY.  A GENUINELY INCOMPLETE RUN
+014650*   NEVER REACHES 7000-TERMINATE, SO ITS CHECKPOINTS ARE LEFT
+014660*   INTACT ON GREETCHK FOR THE NEXT RUN TO RESTART FROM.
+014670*-----------------------------------------------------------------
+014680 7050-CLEAR-CHECKPOINT.
+014690     OPEN OUTPUT GREETCHK.
+014700     CLOSE GREETCHK.
+014710*
+014720 7050-EXIT.
+014730     EXIT.
+014740*-----------------------------------------------------------------
+014800* 7100-WRITE-AUDIT-RECORD
+014900*   APPENDS ONE AUDIT ROW TO GREETAUD RECORDING WHEN THIS RUN
+015000*   TOOK PLACE, WHO SUBMITTED IT, AND HOW MANY GREETINGS WERE
+015100*   PRODUCED.
+015200*-----------------------------------------------------------------
+015300 7100-WRITE-AUDIT-RECORD.
+015400     OPEN EXTEND GREETAUD.
+015500     IF NOT WS-GREETAUD-OK
+015600         CLOSE GREETAUD
+015700         OPEN OUTPUT GREETAUD
+015800     END-IF.
+015900     MOVE WS-RUN-DATE        TO AUD-RUN-DATE.
+016000     MOVE WS-RUN-TIME        TO AUD-RUN-TIME.
+016100     MOVE WS-RPT-JOB-NAME    TO AUD-JOB-NAME.
+016200     MOVE 'GREET'            TO AUD-STEP-NAME.
+016300     MOVE WS-OPERATOR-ID     TO AUD-OPERATOR-ID.
+016400     MOVE WS-GREETING-TALLY  TO AUD-GREETING-COUNT.
+016450     IF WS-RUN-REJECTED
+016460         SET AUD-STATUS-REJECTED TO TRUE
+016470     ELSE
+016480         SET AUD-STATUS-SUCCESS  TO TRUE
+016490     END-IF.
+016600     WRITE AUDIT-RECORD.
+016700     CLOSE GREETAUD.
+016800*
+016900 7100-EXIT.
+017000     EXIT.
